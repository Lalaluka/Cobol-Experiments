@@ -0,0 +1,13 @@
+      * SHARED FENTRY-FILE RECORD LAYOUT
+      * COPY THIS MEMBER WITH REPLACING TO ATTACH IT UNDER A
+      * PROGRAM-SPECIFIC 01-LEVEL AND FIELD-NAME PREFIX, E.G.
+      *     COPY FENTRY REPLACING CPY-FENTRY-RECORD BY FENTRY-FILE
+      *                           CPY-FENTRY-ID     BY FENTRY-ID
+      *                           CPY-FENTRY-NAME   BY NAME
+      *                           CPY-FENTRY-STATUS BY FENTRY-STATUS
+      *                           CPY-FENTRY-DATE-ADDED BY DATE-ADDED.
+       01 CPY-FENTRY-RECORD.
+           05 CPY-FENTRY-ID PIC 9(5).
+           05 CPY-FENTRY-NAME PIC A(25).
+           05 CPY-FENTRY-STATUS PIC X(1).
+           05 CPY-FENTRY-DATE-ADDED PIC 9(8).
