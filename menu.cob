@@ -0,0 +1,29 @@
+MENU
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-CHOICE PIC 9(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM UNTIL WS-CHOICE = 9
+               DISPLAY "1) CHECK IF A NUMBER IS PRIME"
+               DISPLAY "2) RUN THE INVOICE REGISTER CALCULATION"
+               DISPLAY "3) RUN THE FENTRY ROSTER LISTING"
+               DISPLAY "9) EXIT"
+               DISPLAY "SELECT AN OPTION: "
+               ACCEPT WS-CHOICE
+               EVALUATE WS-CHOICE
+                   WHEN 1 CALL "IsPrime"
+                          CANCEL "IsPrime"
+                   WHEN 2 CALL "MUL"
+                          CANCEL "MUL"
+                   WHEN 3 CALL "READ"
+                          CANCEL "READ"
+                   WHEN 9 CONTINUE
+                   WHEN OTHER DISPLAY "INVALID OPTION"
+               END-EVALUATE
+           END-PERFORM.
+       STOP RUN.
