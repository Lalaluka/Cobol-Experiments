@@ -0,0 +1,75 @@
+FENTVL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FENTVAL.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT FENTRY ASSIGN TO 'input.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FENTRY-ID
+               FILE STATUS IS WS-FILE-STATUS.
+               SELECT EXCEPTION-FILE ASSIGN TO 'fentval.rpt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FENTRY.
+           COPY FENTRY REPLACING CPY-FENTRY-RECORD BY FENTRY-FILE
+                                 CPY-FENTRY-ID BY FENTRY-ID
+                                 CPY-FENTRY-NAME BY NAME
+                                 CPY-FENTRY-STATUS BY FENTRY-STATUS
+                                 CPY-FENTRY-DATE-ADDED BY DATE-ADDED.
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-STATUS PIC X(2).
+           01 WS-EOF PIC A(1) VALUE 'N'.
+           01 WS-EXCEPTION-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-EXCEPTION-LINE VALUE SPACES.
+               05 FILLER PIC X(10) VALUE "EXCEPTION:".
+               05 WS-X-TEXT PIC X(69).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT FENTRY.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN input.txt, STATUS "
+                   WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FENTRY NEXT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM CHECK-ONE-RECORD
+               END-READ
+           END-PERFORM.
+           IF WS-EXCEPTION-COUNT = ZERO
+               MOVE SPACES TO WS-X-TEXT
+               MOVE " NO EXCEPTIONS FOUND" TO WS-X-TEXT
+               WRITE EXCEPTION-LINE FROM WS-EXCEPTION-LINE
+           END-IF.
+           CLOSE FENTRY.
+           CLOSE EXCEPTION-FILE.
+           IF WS-EXCEPTION-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       STOP RUN.
+
+       CHECK-ONE-RECORD.
+           IF NAME = SPACES
+               MOVE SPACES TO WS-X-TEXT
+               STRING " FENTRY-ID " DELIMITED BY SIZE
+                   FENTRY-ID DELIMITED BY SIZE
+                   " HAS A BLANK NAME" DELIMITED BY SIZE
+                   INTO WS-X-TEXT
+               END-STRING
+               WRITE EXCEPTION-LINE FROM WS-EXCEPTION-LINE
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
