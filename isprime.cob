@@ -12,15 +12,15 @@ HELLO
        ACCEPT NUM.
        IF NUM = 1 OR NUM = 0
            DISPLAY NUM " is NOT PRIME"
-           STOP RUN
+           GOBACK
        END-IF.
        PERFORM VARYING NUM1 FROM 2 BY 1
            UNTIL NUM1 GREATER THAN OR EQUAL TO NUM
            DIVIDE NUM BY NUM1 GIVING Q REMAINDER R
            IF R=0
                DISPLAY NUM " is not PRIME"
-               STOP RUN
+               GOBACK
            END-IF
        END-PERFORM.
        DISPLAY NUM " is PRIME"
-       STOP RUN.
+       GOBACK.
