@@ -0,0 +1,88 @@
+FENTLD
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FENTLOAD.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT LEGACY-FILE ASSIGN TO 'input.txt.old'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEGACY-STATUS.
+               SELECT FENTRY ASSIGN TO 'input.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FENTRY-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD LEGACY-FILE.
+           01 LEGACY-RECORD.
+               05 LEG-FENTRY-ID PIC 9(5).
+               05 LEG-NAME PIC A(25).
+           FD FENTRY.
+           COPY FENTRY REPLACING CPY-FENTRY-RECORD BY FENTRY-FILE
+                                 CPY-FENTRY-ID BY FENTRY-ID
+                                 CPY-FENTRY-NAME BY NAME
+                                 CPY-FENTRY-STATUS BY FENTRY-STATUS
+                                 CPY-FENTRY-DATE-ADDED BY DATE-ADDED.
+
+           WORKING-STORAGE SECTION.
+           01 WS-LEGACY-STATUS PIC X(2).
+           01 WS-FILE-STATUS PIC X(2).
+           01 WS-EOF PIC A(1) VALUE 'N'.
+           01 WS-TODAY PIC 9(8).
+           01 WS-CONVERTED-COUNT PIC 9(9) VALUE ZERO.
+           01 WS-SKIPPED-COUNT PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT LEGACY-FILE.
+           IF WS-LEGACY-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN input.txt.old, STATUS "
+                   WS-LEGACY-STATUS
+               DISPLAY "RENAME THE EXISTING FLAT input.txt TO "
+                   "input.txt.old BEFORE RUNNING FENTLOAD"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT FENTRY.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN input.txt FOR OUTPUT, STATUS "
+                   WS-FILE-STATUS
+               CLOSE LEGACY-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ LEGACY-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM CONVERT-ONE-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE LEGACY-FILE.
+           CLOSE FENTRY.
+           DISPLAY "FENTLOAD CONVERTED " WS-CONVERTED-COUNT
+               " RECORDS, SKIPPED " WS-SKIPPED-COUNT
+               " DUPLICATE FENTRY-ID(S)".
+           IF WS-SKIPPED-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       STOP RUN.
+
+       CONVERT-ONE-RECORD.
+           MOVE LEG-FENTRY-ID TO FENTRY-ID.
+           MOVE LEG-NAME TO NAME.
+           MOVE 'A' TO FENTRY-STATUS.
+           MOVE WS-TODAY TO DATE-ADDED.
+           WRITE FENTRY-FILE
+               INVALID KEY
+                   DISPLAY "DUPLICATE FENTRY-ID " LEG-FENTRY-ID
+                       " SKIPPED"
+                   ADD 1 TO WS-SKIPPED-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONVERTED-COUNT
+           END-WRITE.
