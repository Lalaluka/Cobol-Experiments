@@ -1,18 +1,74 @@
-000100    
+000100
 000200 IDENTIFICATION DIVISION.
-       PROGRAM-ID. MUL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 Num_1 PIC 9(1).
-       77 Num_2 PIC 9(1).
-       77 solution PIC 9(3).
-       PROCEDURE DIVISION.
-       PARA.
-       DISPLAY "First single Digit Number".
-       ACCEPT NUM_1.
-       DISPLAY "Second number: ".
-       ACCEPT NUM_2.
-       COMPUTE solution = NUM_1 * NUM_2.
-       DISPLAY "Product: " solution.
-       STOP RUN.
-       
\ No newline at end of file
+000300 PROGRAM-ID. MUL.
+000400
+000500 ENVIRONMENT DIVISION.
+000600     INPUT-OUTPUT SECTION.
+000700         FILE-CONTROL.
+000800         SELECT TRAN-FILE ASSIGN TO 'invoice.txt'
+000900         ORGANIZATION IS LINE SEQUENTIAL.
+001000         SELECT REGISTER-FILE ASSIGN TO 'invoice.rpt'
+001100         ORGANIZATION IS LINE SEQUENTIAL.
+001200
+001300 DATA DIVISION.
+001400     FILE SECTION.
+001500     FD TRAN-FILE.
+001600     01 TRAN-RECORD.
+001700         05 TRAN-QTY PIC 9(5).
+001800         05 TRAN-UNIT-PRICE PIC 9(7)V99.
+001900     FD REGISTER-FILE.
+002000     01 REGISTER-LINE PIC X(80).
+002100
+002200     WORKING-STORAGE SECTION.
+002300     77 WS-EOF PIC A(1) VALUE 'N'.
+002400     77 WS-EXTENDED-PRICE PIC 9(9)V99.
+002450     77 WS-OVERFLOW-COUNT PIC 9(5) VALUE ZERO.
+002460     77 WS-OVERFLOW-FLAG PIC A(1).
+002500     77 WS-GRAND-TOTAL PIC 9(11)V99 VALUE ZERO.
+002600     01 WS-DETAIL-LINE.
+002700         05 FILLER PIC X(5) VALUE SPACES.
+002800         05 WS-D-QTY PIC ZZZZ9.
+002900         05 FILLER PIC X(3) VALUE SPACES.
+003000         05 WS-D-PRICE PIC ZZZZZZ9.99.
+003100         05 FILLER PIC X(3) VALUE SPACES.
+003200         05 WS-D-EXTENDED PIC ZZZZZZZZ9.99.
+003300     01 WS-TOTAL-LINE.
+003400         05 FILLER PIC X(19) VALUE
+003500             "GRAND TOTAL........".
+003600         05 WS-T-TOTAL PIC ZZZZZZZZZZ9.99.
+003700
+003800 PROCEDURE DIVISION.
+003900 MAIN-PARA.
+004000     OPEN INPUT TRAN-FILE.
+004100     OPEN OUTPUT REGISTER-FILE.
+004200     PERFORM UNTIL WS-EOF = 'Y'
+004300         READ TRAN-FILE
+004400             AT END MOVE 'Y' TO WS-EOF
+004500             NOT AT END PERFORM PROCESS-ONE-LINE
+004600         END-READ
+004700     END-PERFORM.
+004800     MOVE WS-GRAND-TOTAL TO WS-T-TOTAL.
+004900     WRITE REGISTER-LINE FROM WS-TOTAL-LINE.
+005000     CLOSE TRAN-FILE.
+005100     CLOSE REGISTER-FILE.
+005200 GOBACK.
+005300
+005400 PROCESS-ONE-LINE.
+005450     MOVE 'N' TO WS-OVERFLOW-FLAG.
+005500     COMPUTE WS-EXTENDED-PRICE ROUNDED =
+005600         TRAN-QTY * TRAN-UNIT-PRICE
+005700         ON SIZE ERROR
+005800             DISPLAY "EXTENDED PRICE OVERFLOW, LINE SKIPPED"
+005850             ADD 1 TO WS-OVERFLOW-COUNT
+005900             MOVE 'Y' TO WS-OVERFLOW-FLAG
+006000     END-COMPUTE.
+006050     IF WS-OVERFLOW-FLAG = 'N'
+006100         ADD WS-EXTENDED-PRICE TO WS-GRAND-TOTAL
+006200             ON SIZE ERROR
+006300                 DISPLAY "GRAND TOTAL OVERFLOW"
+006400         END-ADD
+006500         MOVE TRAN-QTY TO WS-D-QTY
+006600         MOVE TRAN-UNIT-PRICE TO WS-D-PRICE
+006700         MOVE WS-EXTENDED-PRICE TO WS-D-EXTENDED
+006800         WRITE REGISTER-LINE FROM WS-DETAIL-LINE
+006900     END-IF.
