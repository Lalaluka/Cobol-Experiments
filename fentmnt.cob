@@ -0,0 +1,191 @@
+FENTMN
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FENTMNT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT FENTRY ASSIGN TO 'input.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FENTRY-ID
+               FILE STATUS IS WS-FILE-STATUS.
+               SELECT AUDIT-FILE ASSIGN TO 'fentmnt.aud'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FENTRY.
+           COPY FENTRY REPLACING CPY-FENTRY-RECORD BY FENTRY-FILE
+                                 CPY-FENTRY-ID BY FENTRY-ID
+                                 CPY-FENTRY-NAME BY NAME
+                                 CPY-FENTRY-STATUS BY FENTRY-STATUS
+                                 CPY-FENTRY-DATE-ADDED BY DATE-ADDED.
+           FD AUDIT-FILE.
+           01 AUDIT-RECORD.
+               05 AUD-DATE PIC 9(8).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 AUD-TIME PIC 9(8).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 AUD-OPERATOR PIC X(8).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 AUD-TRANS-CODE PIC X(1).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 AUD-FENTRY-ID PIC 9(5).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 AUD-BEFORE-NAME PIC A(25).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 AUD-AFTER-NAME PIC A(25).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-STATUS PIC X(2).
+           01 WS-AUDIT-STATUS PIC X(2).
+           01 WS-DONE PIC A(1) VALUE 'N'.
+           01 WS-TRANS-CODE PIC X(1).
+           01 WS-FENTRY-ID PIC 9(5).
+           01 WS-NAME PIC A(25).
+           01 WS-BEFORE-NAME PIC A(25).
+           01 WS-TODAY PIC 9(8).
+           01 WS-OPERATOR-ID PIC X(8).
+           01 WS-ID-VALID PIC A(1).
+           01 WS-CHECK-WORK.
+               05 WS-BASE-DIGITS PIC 9(4).
+               05 WS-CHECK-DIGIT PIC 9(1).
+           01 WS-REMAINING PIC 9(4).
+           01 WS-DIGIT PIC 9(1).
+           01 WS-SUM PIC 9(3) VALUE ZERO.
+           01 WS-WEIGHT PIC 9(1).
+           01 WS-SUB PIC 9(1).
+           01 Q PIC 9(3).
+           01 R PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "ENTER OPERATOR ID: ".
+           ACCEPT WS-OPERATOR-ID.
+           OPEN I-O FENTRY.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN input.txt, STATUS "
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           PERFORM UNTIL WS-DONE = 'Y'
+               DISPLAY "A)DD  C)HANGE  D)ELETE  X)IT: "
+               ACCEPT WS-TRANS-CODE
+               EVALUATE WS-TRANS-CODE
+                   WHEN 'A' PERFORM ADD-FENTRY
+                   WHEN 'C' PERFORM CHANGE-FENTRY
+                   WHEN 'D' PERFORM DELETE-FENTRY
+                   WHEN 'X' MOVE 'Y' TO WS-DONE
+                   WHEN OTHER DISPLAY "INVALID TRANSACTION CODE"
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE AUDIT-FILE.
+           CLOSE FENTRY.
+       STOP RUN.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           MOVE WS-TRANS-CODE TO AUD-TRANS-CODE.
+           MOVE WS-FENTRY-ID TO AUD-FENTRY-ID.
+           MOVE WS-BEFORE-NAME TO AUD-BEFORE-NAME.
+           MOVE WS-NAME TO AUD-AFTER-NAME.
+           WRITE AUDIT-RECORD.
+
+       VALIDATE-CHECK-DIGIT.
+           MOVE WS-FENTRY-ID TO WS-CHECK-WORK.
+           MOVE WS-BASE-DIGITS TO WS-REMAINING.
+           MOVE ZERO TO WS-SUM.
+           MOVE 4 TO WS-WEIGHT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB GREATER THAN 4
+               DIVIDE WS-REMAINING BY 10 GIVING Q REMAINDER R
+               MOVE R TO WS-DIGIT
+               MOVE Q TO WS-REMAINING
+               COMPUTE WS-SUM = WS-SUM + (WS-DIGIT * WS-WEIGHT)
+               SUBTRACT 1 FROM WS-WEIGHT
+           END-PERFORM.
+           DIVIDE WS-SUM BY 9 GIVING Q REMAINDER R.
+           IF R = WS-CHECK-DIGIT
+               MOVE 'Y' TO WS-ID-VALID
+           ELSE
+               MOVE 'N' TO WS-ID-VALID
+           END-IF.
+
+       ADD-FENTRY.
+           DISPLAY "ENTER FENTRY-ID: ".
+           ACCEPT WS-FENTRY-ID.
+           PERFORM VALIDATE-CHECK-DIGIT.
+           IF WS-ID-VALID = 'N'
+               DISPLAY "FENTRY-ID " WS-FENTRY-ID
+                   " FAILS CHECK DIGIT, ADD REJECTED"
+           ELSE
+               DISPLAY "ENTER NAME: "
+               ACCEPT WS-NAME
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               MOVE WS-FENTRY-ID TO FENTRY-ID
+               MOVE WS-NAME TO NAME
+               MOVE 'A' TO FENTRY-STATUS
+               MOVE WS-TODAY TO DATE-ADDED
+               WRITE FENTRY-FILE
+                   INVALID KEY
+                       DISPLAY "FENTRY-ID " WS-FENTRY-ID
+                           " ALREADY EXISTS"
+                   NOT INVALID KEY
+                       DISPLAY "ADDED " WS-FENTRY-ID
+                       MOVE 'A' TO WS-TRANS-CODE
+                       MOVE SPACES TO WS-BEFORE-NAME
+                       PERFORM WRITE-AUDIT-RECORD
+               END-WRITE
+           END-IF.
+
+       CHANGE-FENTRY.
+           DISPLAY "ENTER FENTRY-ID TO CHANGE: ".
+           ACCEPT WS-FENTRY-ID.
+           MOVE WS-FENTRY-ID TO FENTRY-ID.
+           READ FENTRY
+               INVALID KEY
+                   DISPLAY "FENTRY-ID " WS-FENTRY-ID " NOT FOUND"
+               NOT INVALID KEY
+                   MOVE NAME TO WS-BEFORE-NAME
+                   DISPLAY "ENTER NEW NAME: "
+                   ACCEPT WS-NAME
+                   MOVE WS-NAME TO NAME
+                   REWRITE FENTRY-FILE
+                       INVALID KEY
+                           DISPLAY "REWRITE FAILED FOR "
+                               WS-FENTRY-ID
+                       NOT INVALID KEY
+                           DISPLAY "CHANGED " WS-FENTRY-ID
+                           MOVE 'C' TO WS-TRANS-CODE
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-REWRITE
+           END-READ.
+
+       DELETE-FENTRY.
+           DISPLAY "ENTER FENTRY-ID TO DELETE: ".
+           ACCEPT WS-FENTRY-ID.
+           MOVE WS-FENTRY-ID TO FENTRY-ID.
+           READ FENTRY
+               INVALID KEY
+                   DISPLAY "FENTRY-ID " WS-FENTRY-ID " NOT FOUND"
+               NOT INVALID KEY
+                   MOVE NAME TO WS-BEFORE-NAME
+                   DELETE FENTRY
+                       INVALID KEY
+                           DISPLAY "FENTRY-ID " WS-FENTRY-ID
+                               " NOT FOUND"
+                       NOT INVALID KEY
+                           DISPLAY "DELETED " WS-FENTRY-ID
+                           MOVE 'D' TO WS-TRANS-CODE
+                           MOVE SPACES TO WS-NAME
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-DELETE
+           END-READ.
