@@ -0,0 +1,81 @@
+CHKDIG
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKDIGIT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT FENTRY ASSIGN TO 'input.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FENTRY-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FENTRY.
+           COPY FENTRY REPLACING CPY-FENTRY-RECORD BY FENTRY-FILE
+                                 CPY-FENTRY-ID BY FENTRY-ID
+                                 CPY-FENTRY-NAME BY NAME
+                                 CPY-FENTRY-STATUS BY FENTRY-STATUS
+                                 CPY-FENTRY-DATE-ADDED BY DATE-ADDED.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-STATUS PIC X(2).
+           01 WS-EOF PIC A(1) VALUE 'N'.
+           01 WS-BAD-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-CHECK-WORK.
+               05 WS-BASE-DIGITS PIC 9(4).
+               05 WS-CHECK-DIGIT PIC 9(1).
+           01 WS-REMAINING PIC 9(4).
+           01 WS-DIGIT PIC 9(1).
+           01 WS-SUM PIC 9(3) VALUE ZERO.
+           01 WS-WEIGHT PIC 9(1).
+           01 WS-SUB PIC 9(1).
+           01 Q PIC 9(3).
+           01 R PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT FENTRY.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN input.txt, STATUS "
+                   WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FENTRY NEXT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM CHECK-ONE-ID
+               END-READ
+           END-PERFORM.
+           CLOSE FENTRY.
+           IF WS-BAD-COUNT > ZERO
+               DISPLAY WS-BAD-COUNT " FENTRY-ID(S) FAILED CHECK DIGIT"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY "ALL FENTRY-ID VALUES PASSED CHECK DIGIT"
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       STOP RUN.
+
+       CHECK-ONE-ID.
+           MOVE FENTRY-ID TO WS-CHECK-WORK.
+           MOVE WS-BASE-DIGITS TO WS-REMAINING.
+           MOVE ZERO TO WS-SUM.
+           MOVE 4 TO WS-WEIGHT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB GREATER THAN 4
+               DIVIDE WS-REMAINING BY 10 GIVING Q REMAINDER R
+               MOVE R TO WS-DIGIT
+               MOVE Q TO WS-REMAINING
+               COMPUTE WS-SUM = WS-SUM + (WS-DIGIT * WS-WEIGHT)
+               SUBTRACT 1 FROM WS-WEIGHT
+           END-PERFORM.
+           DIVIDE WS-SUM BY 9 GIVING Q REMAINDER R.
+           IF R NOT = WS-CHECK-DIGIT
+               DISPLAY "FENTRY-ID " FENTRY-ID
+                   " FAILS CHECK DIGIT (EXPECTED " R ")"
+               ADD 1 TO WS-BAD-COUNT
+           END-IF.
