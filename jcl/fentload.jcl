@@ -0,0 +1,17 @@
+//FENTLOAD JOB (ACCTNO),'FENTRY ONE-TIME LOAD',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* ONE-TIME CUTOVER JOB - CONVERTS THE PRE-EXISTING FLAT
+//* input.txt ROSTER INTO THE INDEXED FENTRY MASTER.
+//*
+//* THIS IS NOT PART OF THE DAILY JOB STREAM (dailyrun.jcl) - RUN
+//* IT EXACTLY ONCE, BEFORE THE FIRST DAILY RUN AGAINST THE NEW
+//* INDEXED FILE ORGANIZATION.
+//*
+//* BEFORE SUBMITTING: RENAME THE EXISTING FLAT ROSTER FILE FROM
+//* input.txt TO input.txt.old SO FENTLOAD CAN READ IT AS A
+//* LINE SEQUENTIAL FEED AND WRITE THE NEW INDEXED input.txt.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=FENTLOAD
+//STEPLIB  DD DSN=FENTRY.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
