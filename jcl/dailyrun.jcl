@@ -0,0 +1,33 @@
+//DAILYRUN JOB (ACCTNO),'FENTRY DAILY RUN',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DAILY FENTRY-FILE BATCH JOB STREAM
+//* STEP010 - VALIDATE THE INCOMING FEED (DUPLICATE IDS / BLANKS)
+//* STEP015 - CHECK-DIGIT VALIDATE EVERY FENTRY-ID
+//* STEP020 - LOAD/LIST THE ROSTER FROM THE VALIDATED FEED
+//*           (SYSIN SUPPLIES 00000 SO READ RUNS THE FULL LISTING
+//*           UNATTENDED INSTEAD OF WAITING ON A CONSOLE ACCEPT)
+//* STEP030 - RUN THE INVOICE REGISTER CALCULATION
+//* EACH STEP IS GATED ON THE CONDITION CODE OF THE STEP(S) BEFORE
+//* IT SO A BAD VALIDATION RUN STOPS THE JOB BEFORE THE ROSTER OR
+//* THE INVOICE REGISTER GET (RE)PRINTED WITH GARBAGE IN THEM.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=FENTVAL
+//STEPLIB  DD DSN=FENTRY.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP015  EXEC PGM=CHKDIGIT,COND=(3,LT,STEP010)
+//STEPLIB  DD DSN=FENTRY.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=READ,COND=((3,LT,STEP010),(3,LT,STEP015))
+//STEPLIB  DD DSN=FENTRY.PROD.LOADLIB,DISP=SHR
+//SYSIN    DD *
+00000
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=MUL,COND=((3,LT,STEP010),(3,LT,STEP015),
+//         (4,LT,STEP020))
+//STEPLIB  DD DSN=FENTRY.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
