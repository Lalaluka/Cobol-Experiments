@@ -0,0 +1,83 @@
+NAMSRT
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMESRT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT FENTRY ASSIGN TO 'input.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FENTRY-ID
+               FILE STATUS IS WS-FILE-STATUS.
+               SELECT SORT-WORK ASSIGN TO 'namesort.srt'.
+               SELECT LISTING-FILE ASSIGN TO 'nameseq.rpt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FENTRY.
+           COPY FENTRY REPLACING CPY-FENTRY-RECORD BY FENTRY-FILE
+                                 CPY-FENTRY-ID BY FENTRY-ID
+                                 CPY-FENTRY-NAME BY NAME
+                                 CPY-FENTRY-STATUS BY FENTRY-STATUS
+                                 CPY-FENTRY-DATE-ADDED BY DATE-ADDED.
+           SD SORT-WORK.
+           01 SORT-RECORD.
+               05 SORT-NAME PIC A(25).
+               05 SORT-FENTRY-ID PIC 9(5).
+           FD LISTING-FILE.
+           01 LISTING-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-STATUS PIC X(2).
+           01 WS-EOF PIC A(1) VALUE 'N'.
+           01 WS-HEADING-LINE.
+               05 FILLER PIC X(25) VALUE "NAME".
+               05 FILLER PIC X(10) VALUE "FENTRY-ID".
+           01 WS-DETAIL-LINE.
+               05 WS-D-NAME PIC A(25).
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 WS-D-ID PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           SORT SORT-WORK
+               ON ASCENDING KEY SORT-NAME
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS WRITE-LISTING.
+       STOP RUN.
+
+       LOAD-SORT-FILE.
+           OPEN INPUT FENTRY.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN input.txt, STATUS "
+                   WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ FENTRY NEXT
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           MOVE NAME TO SORT-NAME
+                           MOVE FENTRY-ID TO SORT-FENTRY-ID
+                           RELEASE SORT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE FENTRY
+           END-IF.
+
+       WRITE-LISTING.
+           OPEN OUTPUT LISTING-FILE.
+           WRITE LISTING-LINE FROM WS-HEADING-LINE.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               RETURN SORT-WORK
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE SORT-NAME TO WS-D-NAME
+                       MOVE SORT-FENTRY-ID TO WS-D-ID
+                       WRITE LISTING-LINE FROM WS-DETAIL-LINE
+               END-RETURN
+           END-PERFORM.
+           CLOSE LISTING-FILE.
