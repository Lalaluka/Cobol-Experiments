@@ -1,33 +1,210 @@
-READ   
+READ
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READ.
-       
+
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
                SELECT FENTRY ASSIGN TO 'input.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.            
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FENTRY-ID
+               FILE STATUS IS WS-FENTRY-STATUS.
+               SELECT CKPT-FILE ASSIGN TO 'read.ckpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+               SELECT REPORT-FILE ASSIGN TO 'roster.rpt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARCHIVE-FILE ASSIGN TO DYNAMIC WS-ARCHIVE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
            FILE SECTION.
            FD FENTRY.
-           01 FENTRY-FILE.
-               05 FENTRY-ID PIC 9(5).
-               05 NAME PIC A(25).
-    
+           COPY FENTRY REPLACING CPY-FENTRY-RECORD BY FENTRY-FILE
+                                 CPY-FENTRY-ID BY FENTRY-ID
+                                 CPY-FENTRY-NAME BY NAME
+                                 CPY-FENTRY-STATUS BY FENTRY-STATUS
+                                 CPY-FENTRY-DATE-ADDED BY DATE-ADDED.
+           FD CKPT-FILE.
+           01 CKPT-RECORD.
+               05 CKPT-LAST-ID PIC 9(5).
+               05 CKPT-RECORD-COUNT PIC 9(9).
+           FD REPORT-FILE.
+           01 REPORT-LINE PIC X(80).
+           FD ARCHIVE-FILE.
+           COPY FENTRY REPLACING CPY-FENTRY-RECORD BY ARCHIVE-RECORD
+                                 CPY-FENTRY-ID BY AR-FENTRY-ID
+                                 CPY-FENTRY-NAME BY AR-NAME
+                                 CPY-FENTRY-STATUS BY AR-STATUS
+                                 CPY-FENTRY-DATE-ADDED BY AR-DATE-ADDED.
+
            WORKING-STORAGE SECTION.
-           01 WS-FENTRY.
-               05 WS-FENTRY-ID PIC 9(5).
-               05 WS-NAME PIC A(25).
-           01 WS-EOF PIC A(1). 
+           COPY FENTRY REPLACING CPY-FENTRY-RECORD BY WS-FENTRY
+                                 CPY-FENTRY-ID BY WS-FENTRY-ID
+                                 CPY-FENTRY-NAME BY WS-NAME
+                                 CPY-FENTRY-STATUS BY WS-STATUS
+                                 CPY-FENTRY-DATE-ADDED BY WS-DATE-ADDED.
+           01 WS-EOF PIC A(1).
+           01 WS-LOOKUP-ID PIC 9(5).
+           01 WS-FENTRY-STATUS PIC X(2).
+           01 WS-CKPT-STATUS PIC X(2).
+           01 WS-RESTARTED PIC A(1) VALUE 'N'.
+           01 WS-LAST-CKPT-ID PIC 9(5) VALUE ZERO.
+           01 WS-RECORD-COUNT PIC 9(9) VALUE ZERO.
+           01 WS-THIS-RUN-COUNT PIC 9(9) VALUE ZERO.
+           01 WS-CKPT-INTERVAL PIC 9(9) VALUE 1000.
+           01 WS-RUN-DATE PIC 9(8).
+           01 WS-PAGE-NUM PIC 9(3) VALUE ZERO.
+           01 WS-LINES-ON-PAGE PIC 9(3) VALUE ZERO.
+           01 WS-LINES-PER-PAGE PIC 9(3) VALUE 20.
+           01 WS-HEADING-1.
+               05 FILLER PIC X(6) VALUE "DATE: ".
+               05 WS-H-DATE PIC 9(8).
+               05 FILLER PIC X(10) VALUE SPACES.
+               05 FILLER PIC X(6) VALUE "PAGE: ".
+               05 WS-H-PAGE PIC ZZ9.
+           01 WS-HEADING-2.
+               05 FILLER PIC X(11) VALUE "FENTRY-ID".
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 FILLER PIC X(25) VALUE "NAME".
+           01 WS-RPT-DETAIL-LINE.
+               05 WS-DR-ID PIC 9(5).
+               05 FILLER PIC X(6) VALUE SPACES.
+               05 WS-DR-NAME PIC A(25).
+           01 WS-FOOTER-LINE.
+               05 FILLER PIC X(20) VALUE "TOTAL RECORDS: ".
+               05 WS-F-COUNT PIC ZZZZZZZZ9.
+           01 WS-ARCHIVE-NAME PIC X(40).
+           01 WS-ARCHIVE-EOF PIC A(1) VALUE 'N'.
 
        PROCEDURE DIVISION.
+           PERFORM CHECK-FOR-RESTART.
            OPEN INPUT FENTRY.
+           IF WS-FENTRY-STATUS NOT = '00'
+               PERFORM OPEN-ERROR
+               GOBACK
+           END-IF.
+           DISPLAY "ENTER FENTRY-ID TO LOOK UP (0 FOR FULL LISTING): ".
+           ACCEPT WS-LOOKUP-ID.
+           IF WS-LOOKUP-ID NOT = ZERO
+               PERFORM LOOKUP-BY-ID
+           ELSE
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               OPEN OUTPUT REPORT-FILE
+               IF WS-RESTARTED = 'Y'
+                   START FENTRY KEY IS GREATER THAN FENTRY-ID
+                       INVALID KEY MOVE 'Y' TO WS-EOF
+                   END-START
+               END-IF
                PERFORM UNTIL WS-EOF='Y'
-                   READ FENTRY INTO WS-FENTRY
+                   READ FENTRY NEXT INTO WS-FENTRY
                        AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END DISPLAY WS-FENTRY
+                       NOT AT END
+                           PERFORM WRITE-ROSTER-DETAIL
+                           PERFORM TAKE-CHECKPOINT
                    END-READ
-               END-PERFORM.
+               END-PERFORM
+               PERFORM WRITE-ROSTER-FOOTER
+               CLOSE REPORT-FILE
+               PERFORM ARCHIVE-ROSTER
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
            CLOSE FENTRY.
-       STOP RUN.
\ No newline at end of file
+       GOBACK.
+
+       ARCHIVE-ROSTER.
+           STRING "input_" DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NAME
+           END-STRING.
+           OPEN OUTPUT ARCHIVE-FILE.
+           MOVE ZERO TO FENTRY-ID.
+           START FENTRY KEY IS NOT LESS THAN FENTRY-ID
+               INVALID KEY MOVE 'Y' TO WS-ARCHIVE-EOF
+           END-START.
+           PERFORM UNTIL WS-ARCHIVE-EOF = 'Y'
+               READ FENTRY NEXT INTO WS-FENTRY
+                   AT END MOVE 'Y' TO WS-ARCHIVE-EOF
+                   NOT AT END
+                       MOVE WS-FENTRY-ID TO AR-FENTRY-ID
+                       MOVE WS-NAME TO AR-NAME
+                       MOVE WS-STATUS TO AR-STATUS
+                       MOVE WS-DATE-ADDED TO AR-DATE-ADDED
+                       WRITE ARCHIVE-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE ARCHIVE-FILE.
+
+       WRITE-ROSTER-HEADING.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-RUN-DATE TO WS-H-DATE.
+           MOVE WS-PAGE-NUM TO WS-H-PAGE.
+           IF WS-PAGE-NUM = 1
+               WRITE REPORT-LINE FROM WS-HEADING-1
+           ELSE
+               WRITE REPORT-LINE FROM WS-HEADING-1
+                   AFTER ADVANCING PAGE
+           END-IF.
+           WRITE REPORT-LINE FROM WS-HEADING-2.
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+
+       WRITE-ROSTER-DETAIL.
+           IF WS-LINES-ON-PAGE = ZERO
+               OR WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+               PERFORM WRITE-ROSTER-HEADING
+           END-IF.
+           MOVE WS-FENTRY-ID TO WS-DR-ID.
+           MOVE WS-NAME TO WS-DR-NAME.
+           WRITE REPORT-LINE FROM WS-RPT-DETAIL-LINE.
+           ADD 1 TO WS-LINES-ON-PAGE.
+           ADD 1 TO WS-THIS-RUN-COUNT.
+
+       WRITE-ROSTER-FOOTER.
+           MOVE WS-THIS-RUN-COUNT TO WS-F-COUNT.
+           WRITE REPORT-LINE FROM WS-FOOTER-LINE.
+
+       OPEN-ERROR.
+           DISPLAY "*** input.txt IS NOT FOUND OR UNAVAILABLE ***".
+           DISPLAY "*** FENTRY OPEN FAILED, FILE STATUS "
+               WS-FENTRY-STATUS " ***".
+           MOVE 16 TO RETURN-CODE.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CKPT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-ID TO FENTRY-ID
+                       MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE 'Y' TO WS-RESTARTED
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       TAKE-CHECKPOINT.
+           ADD 1 TO WS-RECORD-COUNT.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CKPT-INTERVAL) = 0
+               MOVE WS-FENTRY-ID TO WS-LAST-CKPT-ID
+               OPEN OUTPUT CKPT-FILE
+               MOVE WS-LAST-CKPT-ID TO CKPT-LAST-ID
+               MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+               WRITE CKPT-RECORD
+               CLOSE CKPT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+
+       LOOKUP-BY-ID.
+           MOVE WS-LOOKUP-ID TO FENTRY-ID.
+           READ FENTRY INTO WS-FENTRY
+               KEY IS FENTRY-ID
+               INVALID KEY
+                   DISPLAY "FENTRY-ID " WS-LOOKUP-ID " NOT FOUND"
+               NOT INVALID KEY
+                   DISPLAY WS-FENTRY
+           END-READ.
